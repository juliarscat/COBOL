@@ -0,0 +1,218 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PO-GENERATOR.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PUBLISHER-FILE ASSIGN TO "PUBLISHER-FILE"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT BOOK-FILE ASSIGN TO "BOOK-FILE"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT PURCHASE-FILE ASSIGN TO "PURCHASE-FILE"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT INVENTORY-FILE ASSIGN TO "INVENTORY-FILE"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ISBN IN INVENTORY-RECORD.
+    SELECT PURCHASE-ORDER-FILE ASSIGN TO "PURCHASE-ORDER-FILE"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  PUBLISHER-FILE
+    LABEL RECORDS ARE OMITTED
+    BLOCK CONTAINS 0 RECORDS.
+01  PUBLISHER-RECORD.
+    05  PUBLISHER-NAME PIC X(30).
+    05  PUBLISHER-ADDRESS PIC X(30).
+
+FD  BOOK-FILE
+    LABEL RECORDS ARE OMITTED
+    BLOCK CONTAINS 0 RECORDS.
+01  BOOK-RECORD.
+    05  BOOK-TITLE PIC X(30).
+    05  ISBN PIC 9(13).
+    05  PUBLISHER-ID PIC 9(10).
+    05  UNIT-PRICE PIC 9(3)V99.
+
+FD  PURCHASE-FILE
+    LABEL RECORDS ARE OMITTED
+    BLOCK CONTAINS 0 RECORDS.
+01  PURCHASE-RECORD.
+    05  SEMESTER-NUMBER PIC 9.
+    05  ISBN PIC 9(13).
+    05  REQUIRED-QUANTITY PIC 9(5).
+
+FD  INVENTORY-FILE
+    LABEL RECORDS ARE OMITTED
+    BLOCK CONTAINS 0 RECORDS.
+01  INVENTORY-RECORD.
+    05  ISBN PIC 9(13).
+    05  ON-HAND-QUANTITY PIC 9(5).
+
+FD  PURCHASE-ORDER-FILE
+    LABEL RECORDS ARE OMITTED
+    BLOCK CONTAINS 0 RECORDS.
+01  PO-LINE PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  SEMESTER-NUMBER-INPUT PIC 9.
+
+01  EOF-PUBLISHER-SWITCH PIC X VALUE "N".
+    88  EOF-PUBLISHER VALUE "Y".
+01  EOF-PURCHASE-SWITCH PIC X VALUE "N".
+    88  EOF-PURCHASE VALUE "Y".
+01  EOF-BOOK-SWITCH PIC X VALUE "N".
+    88  EOF-BOOK VALUE "Y".
+
+01  SHORTFALL-QUANTITY PIC S9(6).
+01  EXTENDED-COST PIC 9(9)V99.
+
+01  PO-LINE-COUNT PIC 9(3) VALUE 0.
+01  PO-NUMBER PIC 9(3) VALUE 0.
+
+01  PO-GRAND-TOTAL PIC 9(9)V99 VALUE 0.
+01  PRIOR-PUBLISHER-NAME PIC X(30) VALUE SPACES.
+01  PRIOR-PUBLISHER-ADDRESS PIC X(30) VALUE SPACES.
+
+01  PO-HEADING-LINE-1.
+    05  FILLER PIC X(18) VALUE "PURCHASE ORDER NO".
+    05  HEADING-PO-NUMBER PIC ZZ9.
+
+01  PO-HEADING-LINE-2.
+    05  FILLER PIC X(9) VALUE "VENDOR: ".
+    05  HEADING-PUBLISHER-NAME PIC X(30).
+
+01  PO-HEADING-LINE-3.
+    05  FILLER PIC X(9) VALUE "ADDRESS: ".
+    05  HEADING-PUBLISHER-ADDRESS PIC X(30).
+
+01  PO-COLUMN-HEADING.
+    05  FILLER PIC X(30) VALUE "BOOK TITLE".
+    05  FILLER PIC X(10) VALUE "QUANTITY".
+    05  FILLER PIC X(12) VALUE "UNIT PRICE".
+    05  FILLER PIC X(14) VALUE "EXTENDED COST".
+
+01  PO-DETAIL-LINE.
+    05  DETAIL-BOOK-TITLE PIC X(30).
+    05  DETAIL-QUANTITY PIC ZZZZZ9 BLANK WHEN ZERO.
+    05  FILLER PIC X(5) VALUE SPACES.
+    05  DETAIL-UNIT-PRICE PIC ZZ9.99.
+    05  FILLER PIC X(3) VALUE SPACES.
+    05  DETAIL-EXTENDED-COST PIC ZZZZZZZZ9.99.
+
+01  PO-TOTAL-LINE.
+    05  FILLER PIC X(44) VALUE SPACES.
+    05  TOTAL-LABEL PIC X(14) VALUE "ORDER TOTAL: ".
+    05  TOTAL-AMOUNT PIC ZZZZZZZZ9.99.
+
+PROCEDURE DIVISION.
+DISPLAY "Enter semester number (1 or 2): "
+ACCEPT SEMESTER-NUMBER-INPUT
+OPEN INPUT PUBLISHER-FILE
+OPEN INPUT BOOK-FILE
+OPEN INPUT PURCHASE-FILE
+OPEN INPUT INVENTORY-FILE
+OPEN OUTPUT PURCHASE-ORDER-FILE
+PERFORM UNTIL EOF-PUBLISHER
+    READ PUBLISHER-FILE
+        AT END
+            SET EOF-PUBLISHER TO TRUE
+    END-READ
+    IF NOT EOF-PUBLISHER
+        PERFORM MATCH-PUBLISHER
+    END-IF
+END-PERFORM
+IF PRIOR-PUBLISHER-NAME NOT = SPACES
+    PERFORM WRITE-PO-TOTAL
+END-IF
+CLOSE PUBLISHER-FILE
+CLOSE BOOK-FILE
+CLOSE PURCHASE-FILE
+CLOSE INVENTORY-FILE
+CLOSE PURCHASE-ORDER-FILE
+STOP RUN.
+
+MATCH-PUBLISHER.
+    IF NOT EOF-PURCHASE
+        READ PURCHASE-FILE
+            AT END
+                SET EOF-PURCHASE TO TRUE
+        END-READ
+        IF NOT EOF-PURCHASE
+            PERFORM MATCH-BOOK
+        END-IF
+    END-IF.
+
+MATCH-BOOK.
+    IF NOT EOF-BOOK
+        READ BOOK-FILE
+            AT END
+                SET EOF-BOOK TO TRUE
+        END-READ
+        IF NOT EOF-BOOK
+            IF SEMESTER-NUMBER-INPUT = SEMESTER-NUMBER
+               AND ISBN IN BOOK-RECORD = ISBN IN PURCHASE-RECORD
+                PERFORM COMPUTE-SHORTFALL
+            END-IF
+        END-IF
+    END-IF.
+
+COMPUTE-SHORTFALL.
+    MOVE ISBN IN PURCHASE-RECORD TO ISBN IN INVENTORY-RECORD
+    READ INVENTORY-FILE
+        INVALID KEY
+            MOVE 0 TO ON-HAND-QUANTITY
+    END-READ
+    COMPUTE SHORTFALL-QUANTITY = REQUIRED-QUANTITY - ON-HAND-QUANTITY
+    IF SHORTFALL-QUANTITY > 0
+        COMPUTE EXTENDED-COST ROUNDED =
+            SHORTFALL-QUANTITY * UNIT-PRICE
+        PERFORM WRITE-PO-DETAIL-LINE
+    END-IF.
+
+WRITE-PO-HEADER.
+    ADD 1 TO PO-NUMBER
+    MOVE PO-NUMBER TO HEADING-PO-NUMBER
+    MOVE PO-HEADING-LINE-1 TO PO-LINE
+    WRITE PO-LINE
+    MOVE PUBLISHER-NAME TO HEADING-PUBLISHER-NAME
+    MOVE PO-HEADING-LINE-2 TO PO-LINE
+    WRITE PO-LINE
+    MOVE PUBLISHER-ADDRESS TO HEADING-PUBLISHER-ADDRESS
+    MOVE PO-HEADING-LINE-3 TO PO-LINE
+    WRITE PO-LINE
+    MOVE SPACES TO PO-LINE
+    WRITE PO-LINE
+    MOVE PO-COLUMN-HEADING TO PO-LINE
+    WRITE PO-LINE
+    MOVE 5 TO PO-LINE-COUNT.
+
+WRITE-PO-DETAIL-LINE.
+    IF PRIOR-PUBLISHER-NAME NOT = SPACES AND
+       PRIOR-PUBLISHER-NAME NOT = PUBLISHER-NAME
+        PERFORM WRITE-PO-TOTAL
+        MOVE ZERO TO PO-GRAND-TOTAL
+    END-IF
+    IF PRIOR-PUBLISHER-NAME NOT = PUBLISHER-NAME
+        PERFORM WRITE-PO-HEADER
+    END-IF
+    MOVE BOOK-TITLE TO DETAIL-BOOK-TITLE
+    MOVE SHORTFALL-QUANTITY TO DETAIL-QUANTITY
+    MOVE UNIT-PRICE TO DETAIL-UNIT-PRICE
+    MOVE EXTENDED-COST TO DETAIL-EXTENDED-COST
+    MOVE PO-DETAIL-LINE TO PO-LINE
+    WRITE PO-LINE
+    ADD 1 TO PO-LINE-COUNT
+    ADD EXTENDED-COST TO PO-GRAND-TOTAL
+    MOVE PUBLISHER-NAME TO PRIOR-PUBLISHER-NAME
+    MOVE PUBLISHER-ADDRESS TO PRIOR-PUBLISHER-ADDRESS.
+
+WRITE-PO-TOTAL.
+    MOVE PO-GRAND-TOTAL TO TOTAL-AMOUNT
+    MOVE PO-TOTAL-LINE TO PO-LINE
+    WRITE PO-LINE
+    MOVE SPACES TO PO-LINE
+    WRITE PO-LINE
+    WRITE PO-LINE
+    ADD 3 TO PO-LINE-COUNT.
