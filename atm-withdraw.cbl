@@ -4,33 +4,149 @@ PROGRAM-ID. WITHDRAW.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
+    SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT-FILE"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ACCOUNT-NUMBER.
+    SELECT TRANSACTION-JOURNAL ASSIGN TO "TRANSACTION-JOURNAL"
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
 FILE SECTION.
 FD  ACCOUNT-FILE
     LABEL RECORDS ARE OMITTED
     BLOCK CONTAINS 0 RECORDS.
-
-WORKING-STORAGE SECTION.
 01  ACCOUNT-RECORD.
     05  ACCOUNT-NUMBER PIC 9(10).
     05  BALANCE PIC 9(7)V99.
+    05  DAILY-WITHDRAWAL-TOTAL PIC 9(7)V99.
+    05  DAILY-WITHDRAWAL-DATE PIC 9(8).
+
+FD  TRANSACTION-JOURNAL
+    LABEL RECORDS ARE OMITTED
+    BLOCK CONTAINS 0 RECORDS.
+01  JOURNAL-RECORD.
+    05  JOURNAL-ACCOUNT-NUMBER PIC 9(10).
+    05  JOURNAL-TRANSACTION-TYPE PIC X(1).
+        88  JOURNAL-IS-WITHDRAWAL VALUE "W".
+        88  JOURNAL-IS-DEPOSIT VALUE "D".
+    05  JOURNAL-AMOUNT PIC 9(7)V99.
+    05  JOURNAL-BALANCE PIC 9(7)V99.
+    05  JOURNAL-DATE PIC 9(8).
+    05  JOURNAL-TIME PIC 9(8).
+
+WORKING-STORAGE SECTION.
+01  ACCOUNT-NUMBER-INPUT PIC 9(10).
+01  ACCOUNT-FOUND-SWITCH PIC X VALUE "N".
+    88  ACCOUNT-IS-FOUND VALUE "Y".
+
+01  ACCOUNT-LOOKUP-TRIES PIC 9 VALUE 0.
+01  MAX-ACCOUNT-LOOKUP-TRIES PIC 9 VALUE 3.
+
+01  TRANSACTION-TYPE PIC 9 VALUE 0.
+    88  WITHDRAWAL-TRANSACTION VALUE 1.
+    88  DEPOSIT-TRANSACTION VALUE 2.
+    88  INQUIRY-TRANSACTION VALUE 3.
+    88  VALID-TRANSACTION-TYPE VALUES 1 2 3.
 
 01  WITHDRAWAL-AMOUNT PIC 9(7)V99.
+01  DEPOSIT-AMOUNT PIC 9(7)V99.
+
+01  DAILY-WITHDRAWAL-LIMIT PIC 9(7)V99 VALUE 500.00.
+01  TODAYS-DATE PIC 9(8).
 
 PROCEDURE DIVISION.
-OPEN INPUT ACCOUNT-FILE
-READ ACCOUNT-FILE
-    AT END
-        DISPLAY "INVALID ACCOUNT NUMBER"
-    END-READ
-DISPLAY "Enter withdrawal amount: "
-ACCEPT WITHDRAWAL-AMOUNT
-IF WITHDRAWAL-AMOUNT > BALANCE
-    DISPLAY "INSUFFICIENT BALANCE"
-ELSE
-    SUBTRACT WITHDRAWAL-AMOUNT FROM BALANCE
-    DISPLAY "PLEASE TAKE YOUR CASH"
+OPEN I-O ACCOUNT-FILE
+OPEN EXTEND TRANSACTION-JOURNAL
+PERFORM GET-ACCOUNT
+IF NOT ACCOUNT-IS-FOUND
+    DISPLAY "TOO MANY INVALID ATTEMPTS - ENDING SESSION"
+    GO TO END-OF-PROGRAM
 END-IF
-CLOSE ACCOUNT-FILE
-STOP RUN.
+PERFORM GET-TRANSACTION-TYPE
+IF WITHDRAWAL-TRANSACTION
+    PERFORM SUBTRACT-FROM-BALANCE
+ELSE
+    IF DEPOSIT-TRANSACTION
+        PERFORM ADD-TO-BALANCE
+    ELSE
+        PERFORM DISPLAY-BALANCE
+    END-IF
+END-IF.
+
+END-OF-PROGRAM.
+    CLOSE ACCOUNT-FILE
+    CLOSE TRANSACTION-JOURNAL
+    STOP RUN.
+
+GET-ACCOUNT.
+    PERFORM UNTIL ACCOUNT-IS-FOUND
+                OR ACCOUNT-LOOKUP-TRIES = MAX-ACCOUNT-LOOKUP-TRIES
+        DISPLAY "Enter account number: "
+        ACCEPT ACCOUNT-NUMBER-INPUT
+        MOVE ACCOUNT-NUMBER-INPUT TO ACCOUNT-NUMBER
+        READ ACCOUNT-FILE
+            INVALID KEY
+                ADD 1 TO ACCOUNT-LOOKUP-TRIES
+                DISPLAY "INVALID ACCOUNT NUMBER"
+            NOT INVALID KEY
+                SET ACCOUNT-IS-FOUND TO TRUE
+        END-READ
+    END-PERFORM.
+
+GET-TRANSACTION-TYPE.
+    PERFORM UNTIL VALID-TRANSACTION-TYPE
+        DISPLAY "1. Withdraw"
+        DISPLAY "2. Deposit"
+        DISPLAY "3. Balance Inquiry"
+        DISPLAY "Select transaction type: "
+        ACCEPT TRANSACTION-TYPE
+        IF NOT VALID-TRANSACTION-TYPE
+            DISPLAY "INVALID SELECTION"
+        END-IF
+    END-PERFORM.
+
+SUBTRACT-FROM-BALANCE.
+    ACCEPT TODAYS-DATE FROM DATE YYYYMMDD
+    IF DAILY-WITHDRAWAL-DATE NOT = TODAYS-DATE
+        MOVE ZERO TO DAILY-WITHDRAWAL-TOTAL
+        MOVE TODAYS-DATE TO DAILY-WITHDRAWAL-DATE
+    END-IF
+    DISPLAY "Enter withdrawal amount: "
+    ACCEPT WITHDRAWAL-AMOUNT
+    IF WITHDRAWAL-AMOUNT > BALANCE
+        DISPLAY "INSUFFICIENT BALANCE"
+    ELSE
+        IF DAILY-WITHDRAWAL-TOTAL + WITHDRAWAL-AMOUNT > DAILY-WITHDRAWAL-LIMIT
+            DISPLAY "DAILY LIMIT EXCEEDED"
+        ELSE
+            SUBTRACT WITHDRAWAL-AMOUNT FROM BALANCE
+            ADD WITHDRAWAL-AMOUNT TO DAILY-WITHDRAWAL-TOTAL
+            REWRITE ACCOUNT-RECORD
+            SET JOURNAL-IS-WITHDRAWAL TO TRUE
+            MOVE WITHDRAWAL-AMOUNT TO JOURNAL-AMOUNT
+            PERFORM WRITE-JOURNAL-RECORD
+            DISPLAY "PLEASE TAKE YOUR CASH"
+        END-IF
+    END-IF.
+
+WRITE-JOURNAL-RECORD.
+    MOVE ACCOUNT-NUMBER TO JOURNAL-ACCOUNT-NUMBER
+    MOVE BALANCE TO JOURNAL-BALANCE
+    ACCEPT JOURNAL-DATE FROM DATE YYYYMMDD
+    ACCEPT JOURNAL-TIME FROM TIME
+    WRITE JOURNAL-RECORD.
+
+ADD-TO-BALANCE.
+    DISPLAY "Enter deposit amount: "
+    ACCEPT DEPOSIT-AMOUNT
+    ADD DEPOSIT-AMOUNT TO BALANCE
+    REWRITE ACCOUNT-RECORD
+    SET JOURNAL-IS-DEPOSIT TO TRUE
+    MOVE DEPOSIT-AMOUNT TO JOURNAL-AMOUNT
+    PERFORM WRITE-JOURNAL-RECORD
+    DISPLAY "DEPOSIT ACCEPTED"
+    DISPLAY "NEW BALANCE: " BALANCE.
+
+DISPLAY-BALANCE.
+    DISPLAY "CURRENT BALANCE: " BALANCE.
