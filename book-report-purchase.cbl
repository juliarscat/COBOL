@@ -4,61 +4,258 @@ PROGRAM-ID. PURCHASE-REPORT.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
+    SELECT PUBLISHER-FILE ASSIGN TO "PUBLISHER-FILE"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT BOOK-FILE ASSIGN TO "BOOK-FILE"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT PURCHASE-FILE ASSIGN TO "PURCHASE-FILE"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT REPORT-FILE ASSIGN TO "REPORT-FILE"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT INVENTORY-FILE ASSIGN TO "INVENTORY-FILE"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ISBN IN INVENTORY-RECORD.
 
 DATA DIVISION.
 FILE SECTION.
 FD  PUBLISHER-FILE
     LABEL RECORDS ARE OMITTED
     BLOCK CONTAINS 0 RECORDS.
-FD  BOOK-FILE
-    LABEL RECORDS ARE OMITTED
-    BLOCK CONTAINS 0 RECORDS.
-FD  PURCHASE-FILE
-    LABEL RECORDS ARE OMITTED
-    BLOCK CONTAINS 0 RECORDS.
-
-WORKING-STORAGE SECTION.
 01  PUBLISHER-RECORD.
     05  PUBLISHER-NAME PIC X(30).
     05  PUBLISHER-ADDRESS PIC X(30).
 
+FD  BOOK-FILE
+    LABEL RECORDS ARE OMITTED
+    BLOCK CONTAINS 0 RECORDS.
 01  BOOK-RECORD.
     05  BOOK-TITLE PIC X(30).
     05  ISBN PIC 9(13).
     05  PUBLISHER-ID PIC 9(10).
+    05  UNIT-PRICE PIC 9(3)V99.
 
+FD  PURCHASE-FILE
+    LABEL RECORDS ARE OMITTED
+    BLOCK CONTAINS 0 RECORDS.
 01  PURCHASE-RECORD.
     05  SEMESTER-NUMBER PIC 9.
     05  ISBN PIC 9(13).
     05  REQUIRED-QUANTITY PIC 9(5).
 
-01  SEMESTER-NUMBER PIC 9.
+FD  REPORT-FILE
+    LABEL RECORDS ARE OMITTED
+    BLOCK CONTAINS 0 RECORDS.
+01  REPORT-LINE PIC X(80).
+
+FD  INVENTORY-FILE
+    LABEL RECORDS ARE OMITTED
+    BLOCK CONTAINS 0 RECORDS.
+01  INVENTORY-RECORD.
+    05  ISBN PIC 9(13).
+    05  ON-HAND-QUANTITY PIC 9(5).
+
+WORKING-STORAGE SECTION.
+01  SEMESTER-NUMBER-INPUT PIC 9.
+
+01  EOF-PUBLISHER-SWITCH PIC X VALUE "N".
+    88  EOF-PUBLISHER VALUE "Y".
+01  EOF-PURCHASE-SWITCH PIC X VALUE "N".
+    88  EOF-PURCHASE VALUE "Y".
+01  EOF-BOOK-SWITCH PIC X VALUE "N".
+    88  EOF-BOOK VALUE "Y".
+
+01  EXCEPTION-REASON-TEXT PIC X(30).
+01  EXCEPTION-ISBN-VALUE PIC 9(13) VALUE 0.
+01  EXCEPTION-COUNT PIC 9(3) VALUE 0.
+01  MAX-EXCEPTIONS PIC 9(3) VALUE 100.
+01  EXCEPTION-TABLE.
+    05  EXCEPTION-ENTRY OCCURS 100 TIMES INDEXED BY EXCEPTION-IDX.
+        10  EXCEPTION-PUBLISHER-NAME PIC X(30).
+        10  EXCEPTION-ISBN PIC 9(13).
+        10  EXCEPTION-REASON PIC X(30).
+
+01  REPORT-LINE-COUNT PIC 9(3) VALUE 0.
+01  REPORT-PAGE-COUNT PIC 9(3) VALUE 0.
+01  LINES-PER-PAGE PIC 9(3) VALUE 20.
+
+01  PUBLISHER-SUBTOTAL PIC 9(6) VALUE 0.
+01  PRIOR-PUBLISHER-NAME PIC X(30) VALUE SPACES.
+
+01  SHORTFALL-QUANTITY PIC S9(6).
+
+01  HEADING-LINE-1.
+    05  FILLER PIC X(20) VALUE "BOOK PURCHASE REPORT".
+    05  FILLER PIC X(10) VALUE SPACES.
+    05  FILLER PIC X(5) VALUE "PAGE ".
+    05  HEADING-PAGE-NUMBER PIC ZZ9.
+
+01  HEADING-LINE-2.
+    05  PUBLISHER-NAME-HEADING PIC X(30) VALUE "PUBLISHER NAME".
+    05  BOOK-TITLE-HEADING PIC X(30) VALUE "BOOK TITLE".
+    05  QUANTITY-HEADING PIC X(15) VALUE "REORDER QTY".
+
+01  DETAIL-LINE.
+    05  DETAIL-PUBLISHER-NAME PIC X(30).
+    05  DETAIL-BOOK-TITLE PIC X(30).
+    05  DETAIL-QUANTITY PIC ZZZZZ9.
+    05  FILLER PIC X(10) VALUE SPACES.
+
+01  SUBTOTAL-LINE.
+    05  FILLER PIC X(30) VALUE SPACES.
+    05  SUBTOTAL-LABEL PIC X(25) VALUE "PUBLISHER REORDER TOTAL: ".
+    05  SUBTOTAL-QUANTITY PIC ZZZZZ9.
+
+01  EXCEPTION-HEADING PIC X(46)
+        VALUE "EXCEPTIONS - PUBLISHERS WITH NO MATCHING DATA".
+
+01  EXCEPTION-DETAIL-LINE.
+    05  EXCEPTION-DETAIL-PUBLISHER PIC X(30).
+    05  EXCEPTION-DETAIL-ISBN PIC Z(12)9 BLANK WHEN ZERO.
+    05  FILLER PIC X(2) VALUE SPACES.
+    05  EXCEPTION-DETAIL-REASON PIC X(30).
 
 PROCEDURE DIVISION.
 DISPLAY "Enter semester number (1 or 2): "
-ACCEPT SEMESTER-NUMBER
+ACCEPT SEMESTER-NUMBER-INPUT
 OPEN INPUT PUBLISHER-FILE
 OPEN INPUT BOOK-FILE
 OPEN INPUT PURCHASE-FILE
+OPEN INPUT INVENTORY-FILE
+OPEN OUTPUT REPORT-FILE
 PERFORM UNTIL EOF-PUBLISHER
     READ PUBLISHER-FILE
-    READ PURCHASE-FILE
         AT END
-            DISPLAY "NO PURCHASE REQUIREMENTS FOUND"
-            GO TO EXIT
-        END-READ
-    READ BOOK-FILE
-        AT END
-            DISPLAY "NO BOOKS FOUND FOR PUBLISHER"
-            GO TO EXIT
-        END-READ
-    IF SEMESTER-NUMBER = PURCHASE-RECORD.SEMESTER-NUMBER AND
-       ISBN = PURCHASE-RECORD.ISBN
-       DISPLAY PUBLISHER-NAME, BOOK-TITLE, REQUIRED-QUANTITY
+            SET EOF-PUBLISHER TO TRUE
+    END-READ
+    IF NOT EOF-PUBLISHER
+        PERFORM MATCH-PUBLISHER
     END-IF
 END-PERFORM
+IF PRIOR-PUBLISHER-NAME NOT = SPACES
+    PERFORM WRITE-SUBTOTAL-LINE
+END-IF
+PERFORM WRITE-EXCEPTION-LIST
 CLOSE PUBLISHER-FILE
 CLOSE BOOK-FILE
 CLOSE PURCHASE-FILE
-EXIT.
-STOP RUN.
\ No newline at end of file
+CLOSE INVENTORY-FILE
+CLOSE REPORT-FILE
+STOP RUN.
+
+MATCH-PUBLISHER.
+    IF EOF-PURCHASE
+        MOVE "NO PURCHASE REQUIREMENTS FOUND" TO EXCEPTION-REASON-TEXT
+        MOVE 0 TO EXCEPTION-ISBN-VALUE
+        PERFORM RECORD-EXCEPTION
+    ELSE
+        READ PURCHASE-FILE
+            AT END
+                SET EOF-PURCHASE TO TRUE
+                MOVE "NO PURCHASE REQUIREMENTS FOUND" TO
+                    EXCEPTION-REASON-TEXT
+                MOVE 0 TO EXCEPTION-ISBN-VALUE
+                PERFORM RECORD-EXCEPTION
+        END-READ
+        IF NOT EOF-PURCHASE
+            PERFORM MATCH-BOOK
+        END-IF
+    END-IF.
+
+MATCH-BOOK.
+    IF EOF-BOOK
+        MOVE "NO BOOK FOUND FOR PUBLISHER" TO EXCEPTION-REASON-TEXT
+        MOVE ISBN IN PURCHASE-RECORD TO EXCEPTION-ISBN-VALUE
+        PERFORM RECORD-EXCEPTION
+    ELSE
+        READ BOOK-FILE
+            AT END
+                SET EOF-BOOK TO TRUE
+                MOVE "NO BOOK FOUND FOR PUBLISHER" TO
+                    EXCEPTION-REASON-TEXT
+                MOVE ISBN IN PURCHASE-RECORD TO EXCEPTION-ISBN-VALUE
+                PERFORM RECORD-EXCEPTION
+        END-READ
+        IF NOT EOF-BOOK
+            IF SEMESTER-NUMBER-INPUT = SEMESTER-NUMBER IN PURCHASE-RECORD
+               AND ISBN IN BOOK-RECORD = ISBN IN PURCHASE-RECORD
+                PERFORM COMPUTE-SHORTFALL
+            END-IF
+        END-IF
+    END-IF.
+
+COMPUTE-SHORTFALL.
+    MOVE ISBN IN PURCHASE-RECORD TO ISBN IN INVENTORY-RECORD
+    READ INVENTORY-FILE
+        INVALID KEY
+            MOVE 0 TO ON-HAND-QUANTITY
+    END-READ
+    COMPUTE SHORTFALL-QUANTITY = REQUIRED-QUANTITY - ON-HAND-QUANTITY
+    IF SHORTFALL-QUANTITY > 0
+        PERFORM WRITE-DETAIL-LINE
+    END-IF.
+
+RECORD-EXCEPTION.
+    IF EXCEPTION-COUNT < MAX-EXCEPTIONS
+        ADD 1 TO EXCEPTION-COUNT
+        SET EXCEPTION-IDX TO EXCEPTION-COUNT
+        MOVE PUBLISHER-NAME TO EXCEPTION-PUBLISHER-NAME(EXCEPTION-IDX)
+        MOVE EXCEPTION-ISBN-VALUE TO EXCEPTION-ISBN(EXCEPTION-IDX)
+        MOVE EXCEPTION-REASON-TEXT TO EXCEPTION-REASON(EXCEPTION-IDX)
+    END-IF.
+
+WRITE-EXCEPTION-LIST.
+    IF EXCEPTION-COUNT > 0
+        MOVE SPACES TO REPORT-LINE
+        WRITE REPORT-LINE
+        MOVE EXCEPTION-HEADING TO REPORT-LINE
+        WRITE REPORT-LINE
+        PERFORM VARYING EXCEPTION-IDX FROM 1 BY 1
+                UNTIL EXCEPTION-IDX > EXCEPTION-COUNT
+            MOVE EXCEPTION-PUBLISHER-NAME(EXCEPTION-IDX) TO
+                EXCEPTION-DETAIL-PUBLISHER
+            MOVE EXCEPTION-ISBN(EXCEPTION-IDX) TO
+                EXCEPTION-DETAIL-ISBN
+            MOVE EXCEPTION-REASON(EXCEPTION-IDX) TO
+                EXCEPTION-DETAIL-REASON
+            MOVE EXCEPTION-DETAIL-LINE TO REPORT-LINE
+            WRITE REPORT-LINE
+        END-PERFORM
+    END-IF.
+
+WRITE-PAGE-HEADER.
+    ADD 1 TO REPORT-PAGE-COUNT
+    MOVE REPORT-PAGE-COUNT TO HEADING-PAGE-NUMBER
+    MOVE HEADING-LINE-1 TO REPORT-LINE
+    WRITE REPORT-LINE
+    MOVE HEADING-LINE-2 TO REPORT-LINE
+    WRITE REPORT-LINE
+    MOVE SPACES TO REPORT-LINE
+    WRITE REPORT-LINE
+    MOVE 3 TO REPORT-LINE-COUNT.
+
+WRITE-DETAIL-LINE.
+    IF PRIOR-PUBLISHER-NAME NOT = SPACES AND
+       PRIOR-PUBLISHER-NAME NOT = PUBLISHER-NAME
+        PERFORM WRITE-SUBTOTAL-LINE
+        MOVE ZERO TO PUBLISHER-SUBTOTAL
+    END-IF
+    IF REPORT-LINE-COUNT = 0 OR REPORT-LINE-COUNT >= LINES-PER-PAGE
+        PERFORM WRITE-PAGE-HEADER
+    END-IF
+    MOVE PUBLISHER-NAME TO DETAIL-PUBLISHER-NAME
+    MOVE BOOK-TITLE TO DETAIL-BOOK-TITLE
+    MOVE SHORTFALL-QUANTITY TO DETAIL-QUANTITY
+    MOVE DETAIL-LINE TO REPORT-LINE
+    WRITE REPORT-LINE
+    ADD 1 TO REPORT-LINE-COUNT
+    ADD SHORTFALL-QUANTITY TO PUBLISHER-SUBTOTAL
+    MOVE PUBLISHER-NAME TO PRIOR-PUBLISHER-NAME.
+
+WRITE-SUBTOTAL-LINE.
+    MOVE PUBLISHER-SUBTOTAL TO SUBTOTAL-QUANTITY
+    MOVE SUBTOTAL-LINE TO REPORT-LINE
+    WRITE REPORT-LINE
+    MOVE SPACES TO REPORT-LINE
+    WRITE REPORT-LINE
+    ADD 2 TO REPORT-LINE-COUNT.
