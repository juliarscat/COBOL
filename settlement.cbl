@@ -0,0 +1,272 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SETTLEMENT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TRANSACTION-JOURNAL ASSIGN TO "TRANSACTION-JOURNAL"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNT-FILE"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ACCOUNT-NUMBER.
+    SELECT OPENING-BALANCE-FILE ASSIGN TO "OPENING-BALANCE-FILE"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS OPENING-ACCOUNT-NUMBER.
+    SELECT SETTLEMENT-REPORT-FILE ASSIGN TO "SETTLEMENT-REPORT-FILE"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  TRANSACTION-JOURNAL
+    LABEL RECORDS ARE OMITTED
+    BLOCK CONTAINS 0 RECORDS.
+01  JOURNAL-RECORD.
+    05  JOURNAL-ACCOUNT-NUMBER PIC 9(10).
+    05  JOURNAL-TRANSACTION-TYPE PIC X(1).
+        88  JOURNAL-IS-WITHDRAWAL VALUE "W".
+        88  JOURNAL-IS-DEPOSIT VALUE "D".
+    05  JOURNAL-AMOUNT PIC 9(7)V99.
+    05  JOURNAL-BALANCE PIC 9(7)V99.
+    05  JOURNAL-DATE PIC 9(8).
+    05  JOURNAL-TIME PIC 9(8).
+
+FD  ACCOUNT-FILE
+    LABEL RECORDS ARE OMITTED
+    BLOCK CONTAINS 0 RECORDS.
+01  ACCOUNT-RECORD.
+    05  ACCOUNT-NUMBER PIC 9(10).
+    05  BALANCE PIC 9(7)V99.
+    05  DAILY-WITHDRAWAL-TOTAL PIC 9(7)V99.
+    05  DAILY-WITHDRAWAL-DATE PIC 9(8).
+
+FD  OPENING-BALANCE-FILE
+    LABEL RECORDS ARE OMITTED
+    BLOCK CONTAINS 0 RECORDS.
+01  OPENING-BALANCE-RECORD.
+    05  OPENING-ACCOUNT-NUMBER PIC 9(10).
+    05  OPENING-BALANCE PIC 9(7)V99.
+
+FD  SETTLEMENT-REPORT-FILE
+    LABEL RECORDS ARE OMITTED
+    BLOCK CONTAINS 0 RECORDS.
+01  SETTLEMENT-REPORT-LINE PIC X(100).
+
+WORKING-STORAGE SECTION.
+01  EOF-JOURNAL-SWITCH PIC X VALUE "N".
+    88  EOF-JOURNAL VALUE "Y".
+
+01  EOF-OPENING-SWITCH PIC X VALUE "N".
+    88  EOF-OPENING VALUE "Y".
+
+01  SEARCH-ACCOUNT-NUMBER PIC 9(10).
+
+01  ACCOUNT-ENTRY-FOUND-SWITCH PIC X VALUE "N".
+    88  ACCOUNT-ENTRY-FOUND VALUE "Y".
+
+01  ACCOUNT-ON-FILE-SWITCH PIC X VALUE "N".
+    88  ACCOUNT-ON-FILE VALUE "Y".
+
+01  OPENING-BALANCE-FOUND-SWITCH PIC X VALUE "N".
+    88  OPENING-BALANCE-FOUND VALUE "Y".
+
+01  ACCOUNT-COUNT PIC 9(4) VALUE 0.
+01  MAX-ACCOUNTS PIC 9(4) VALUE 500.
+01  ACCOUNT-TOTALS-TABLE.
+    05  ACCOUNT-TOTAL-ENTRY OCCURS 500 TIMES INDEXED BY ACCOUNT-IDX.
+        10  TOTAL-ACCOUNT-NUMBER PIC 9(10).
+        10  TOTAL-JOURNAL-AMOUNT PIC S9(9)V99.
+
+01  BALANCE-DELTA PIC S9(9)V99.
+01  MISMATCH-COUNT PIC 9(4) VALUE 0.
+01  GRAND-TOTAL-JOURNAL-AMOUNT PIC S9(9)V99 VALUE 0.
+01  GRAND-TOTAL-BALANCE-DELTA PIC S9(9)V99 VALUE 0.
+
+01  TODAYS-DATE PIC 9(8).
+
+01  SETTLEMENT-TITLE-LINE-1 PIC X(40)
+        VALUE "END OF DAY SETTLEMENT - CONTROL TOTALS".
+01  SETTLEMENT-TITLE-LINE-2.
+    05  FILLER PIC X(15) VALUE "SETTLEMENT DATE".
+    05  TITLE-DATE PIC 9(8).
+
+01  SETTLEMENT-COLUMN-HEADING.
+    05  FILLER PIC X(12) VALUE "ACCOUNT NO".
+    05  FILLER PIC X(14) VALUE "OPENING BAL".
+    05  FILLER PIC X(14) VALUE "CURRENT BAL".
+    05  FILLER PIC X(14) VALUE "BALANCE DELTA".
+    05  FILLER PIC X(14) VALUE "JOURNAL TOTAL".
+    05  FILLER PIC X(10) VALUE "STATUS".
+
+01  SETTLEMENT-DETAIL-LINE.
+    05  DETAIL-ACCOUNT-NUMBER PIC Z(9)9.
+    05  FILLER PIC X(2) VALUE SPACES.
+    05  DETAIL-OPENING-BALANCE PIC ZZZZZZ9.99.
+    05  FILLER PIC X(2) VALUE SPACES.
+    05  DETAIL-CURRENT-BALANCE PIC ZZZZZZ9.99.
+    05  FILLER PIC X(2) VALUE SPACES.
+    05  DETAIL-BALANCE-DELTA PIC -ZZZZZZZZ9.99.
+    05  FILLER PIC X(2) VALUE SPACES.
+    05  DETAIL-JOURNAL-TOTAL PIC -ZZZZZZZZ9.99.
+    05  FILLER PIC X(2) VALUE SPACES.
+    05  DETAIL-STATUS PIC X(10).
+
+01  SETTLEMENT-TOTAL-LINE.
+    05  FILLER PIC X(12) VALUE "GRAND TOTAL".
+    05  FILLER PIC X(16) VALUE SPACES.
+    05  FILLER PIC X(16) VALUE SPACES.
+    05  TOTAL-BALANCE-DELTA PIC -ZZZZZZZZ9.99.
+    05  FILLER PIC X(2) VALUE SPACES.
+    05  TOTAL-JOURNAL-AMOUNT-OUT PIC -ZZZZZZZZ9.99.
+
+01  SETTLEMENT-MISMATCH-LINE.
+    05  FILLER PIC X(30) VALUE "ACCOUNTS OUT OF BALANCE: ".
+    05  MISMATCH-COUNT-OUT PIC ZZZ9.
+
+PROCEDURE DIVISION.
+ACCEPT TODAYS-DATE FROM DATE YYYYMMDD
+OPEN INPUT TRANSACTION-JOURNAL
+OPEN INPUT ACCOUNT-FILE
+OPEN INPUT OPENING-BALANCE-FILE
+OPEN OUTPUT SETTLEMENT-REPORT-FILE
+PERFORM WRITE-REPORT-HEADER
+PERFORM UNTIL EOF-JOURNAL
+    READ TRANSACTION-JOURNAL
+        AT END
+            SET EOF-JOURNAL TO TRUE
+    END-READ
+    IF NOT EOF-JOURNAL
+        PERFORM ACCUMULATE-JOURNAL-AMOUNT
+    END-IF
+END-PERFORM
+PERFORM UNTIL EOF-OPENING
+    READ OPENING-BALANCE-FILE NEXT RECORD
+        AT END
+            SET EOF-OPENING TO TRUE
+    END-READ
+    IF NOT EOF-OPENING
+        PERFORM ENSURE-ACCOUNT-ENTRY
+    END-IF
+END-PERFORM
+PERFORM VARYING ACCOUNT-IDX FROM 1 BY 1 UNTIL ACCOUNT-IDX > ACCOUNT-COUNT
+    PERFORM WRITE-ACCOUNT-CONTROL-LINE
+END-PERFORM
+PERFORM WRITE-REPORT-TRAILER
+CLOSE TRANSACTION-JOURNAL
+CLOSE ACCOUNT-FILE
+CLOSE OPENING-BALANCE-FILE
+CLOSE SETTLEMENT-REPORT-FILE
+STOP RUN.
+
+WRITE-REPORT-HEADER.
+    MOVE SETTLEMENT-TITLE-LINE-1 TO SETTLEMENT-REPORT-LINE
+    WRITE SETTLEMENT-REPORT-LINE
+    MOVE TODAYS-DATE TO TITLE-DATE
+    MOVE SETTLEMENT-TITLE-LINE-2 TO SETTLEMENT-REPORT-LINE
+    WRITE SETTLEMENT-REPORT-LINE
+    MOVE SPACES TO SETTLEMENT-REPORT-LINE
+    WRITE SETTLEMENT-REPORT-LINE
+    MOVE SETTLEMENT-COLUMN-HEADING TO SETTLEMENT-REPORT-LINE
+    WRITE SETTLEMENT-REPORT-LINE.
+
+ACCUMULATE-JOURNAL-AMOUNT.
+    IF JOURNAL-DATE = TODAYS-DATE
+        MOVE JOURNAL-ACCOUNT-NUMBER TO SEARCH-ACCOUNT-NUMBER
+        PERFORM FIND-ACCOUNT-ENTRY
+        IF NOT ACCOUNT-ENTRY-FOUND
+            PERFORM ADD-ACCOUNT-ENTRY
+        END-IF
+        IF ACCOUNT-IDX > ACCOUNT-COUNT
+            DISPLAY "ACCOUNT TOTALS TABLE FULL - SKIPPING ACCOUNT "
+                JOURNAL-ACCOUNT-NUMBER
+        ELSE
+            IF JOURNAL-IS-WITHDRAWAL
+                ADD JOURNAL-AMOUNT TO TOTAL-JOURNAL-AMOUNT(ACCOUNT-IDX)
+            ELSE
+                SUBTRACT JOURNAL-AMOUNT FROM TOTAL-JOURNAL-AMOUNT(ACCOUNT-IDX)
+            END-IF
+        END-IF
+    END-IF.
+
+ENSURE-ACCOUNT-ENTRY.
+    MOVE OPENING-ACCOUNT-NUMBER TO SEARCH-ACCOUNT-NUMBER
+    PERFORM FIND-ACCOUNT-ENTRY
+    IF NOT ACCOUNT-ENTRY-FOUND
+        PERFORM ADD-ACCOUNT-ENTRY
+        IF ACCOUNT-IDX > ACCOUNT-COUNT
+            DISPLAY "ACCOUNT TOTALS TABLE FULL - SKIPPING ACCOUNT "
+                OPENING-ACCOUNT-NUMBER
+        END-IF
+    END-IF.
+
+FIND-ACCOUNT-ENTRY.
+    MOVE "N" TO ACCOUNT-ENTRY-FOUND-SWITCH
+    PERFORM VARYING ACCOUNT-IDX FROM 1 BY 1
+            UNTIL ACCOUNT-IDX > ACCOUNT-COUNT
+                OR ACCOUNT-ENTRY-FOUND
+        IF TOTAL-ACCOUNT-NUMBER(ACCOUNT-IDX) = SEARCH-ACCOUNT-NUMBER
+            SET ACCOUNT-ENTRY-FOUND TO TRUE
+        END-IF
+    END-PERFORM
+    IF ACCOUNT-ENTRY-FOUND
+        SET ACCOUNT-IDX DOWN BY 1
+    END-IF.
+
+ADD-ACCOUNT-ENTRY.
+    IF ACCOUNT-COUNT < MAX-ACCOUNTS
+        ADD 1 TO ACCOUNT-COUNT
+        SET ACCOUNT-IDX TO ACCOUNT-COUNT
+        MOVE SEARCH-ACCOUNT-NUMBER TO TOTAL-ACCOUNT-NUMBER(ACCOUNT-IDX)
+        MOVE ZERO TO TOTAL-JOURNAL-AMOUNT(ACCOUNT-IDX)
+    END-IF.
+
+WRITE-ACCOUNT-CONTROL-LINE.
+    MOVE TOTAL-ACCOUNT-NUMBER(ACCOUNT-IDX) TO ACCOUNT-NUMBER
+    MOVE "N" TO ACCOUNT-ON-FILE-SWITCH
+    READ ACCOUNT-FILE
+        INVALID KEY
+            MOVE ZERO TO BALANCE
+        NOT INVALID KEY
+            SET ACCOUNT-ON-FILE TO TRUE
+    END-READ
+    MOVE TOTAL-ACCOUNT-NUMBER(ACCOUNT-IDX) TO OPENING-ACCOUNT-NUMBER
+    MOVE "N" TO OPENING-BALANCE-FOUND-SWITCH
+    READ OPENING-BALANCE-FILE
+        INVALID KEY
+            MOVE ZERO TO OPENING-BALANCE
+        NOT INVALID KEY
+            SET OPENING-BALANCE-FOUND TO TRUE
+    END-READ
+    COMPUTE BALANCE-DELTA = OPENING-BALANCE - BALANCE
+    MOVE TOTAL-ACCOUNT-NUMBER(ACCOUNT-IDX) TO DETAIL-ACCOUNT-NUMBER
+    MOVE OPENING-BALANCE TO DETAIL-OPENING-BALANCE
+    MOVE BALANCE TO DETAIL-CURRENT-BALANCE
+    MOVE BALANCE-DELTA TO DETAIL-BALANCE-DELTA
+    MOVE TOTAL-JOURNAL-AMOUNT(ACCOUNT-IDX) TO DETAIL-JOURNAL-TOTAL
+    IF NOT ACCOUNT-ON-FILE OR NOT OPENING-BALANCE-FOUND
+        MOVE "NO MASTER" TO DETAIL-STATUS
+        ADD 1 TO MISMATCH-COUNT
+    ELSE
+        IF BALANCE-DELTA = TOTAL-JOURNAL-AMOUNT(ACCOUNT-IDX)
+            MOVE "IN BALANCE" TO DETAIL-STATUS
+        ELSE
+            MOVE "OUT OF BAL" TO DETAIL-STATUS
+            ADD 1 TO MISMATCH-COUNT
+        END-IF
+    END-IF
+    MOVE SETTLEMENT-DETAIL-LINE TO SETTLEMENT-REPORT-LINE
+    WRITE SETTLEMENT-REPORT-LINE
+    ADD TOTAL-JOURNAL-AMOUNT(ACCOUNT-IDX) TO GRAND-TOTAL-JOURNAL-AMOUNT
+    ADD BALANCE-DELTA TO GRAND-TOTAL-BALANCE-DELTA.
+
+WRITE-REPORT-TRAILER.
+    MOVE SPACES TO SETTLEMENT-REPORT-LINE
+    WRITE SETTLEMENT-REPORT-LINE
+    MOVE GRAND-TOTAL-BALANCE-DELTA TO TOTAL-BALANCE-DELTA
+    MOVE GRAND-TOTAL-JOURNAL-AMOUNT TO TOTAL-JOURNAL-AMOUNT-OUT
+    MOVE SETTLEMENT-TOTAL-LINE TO SETTLEMENT-REPORT-LINE
+    WRITE SETTLEMENT-REPORT-LINE
+    MOVE MISMATCH-COUNT TO MISMATCH-COUNT-OUT
+    MOVE SETTLEMENT-MISMATCH-LINE TO SETTLEMENT-REPORT-LINE
+    WRITE SETTLEMENT-REPORT-LINE.
